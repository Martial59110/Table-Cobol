@@ -0,0 +1,232 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TABLEMNT.
+000300 AUTHOR.        J-P MARTIN.
+000400 INSTALLATION.  DATA PROCESSING - PLAYER RANKINGS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700*=============================================================*
+000800*  TABLEMNT - APPLIES ADD/CHANGE/DELETE TRANSACTIONS AGAINST   *
+000900*  PLAYER-MASTER SO ROUTINE ROSTER CORRECTIONS ARE MADE BY     *
+001000*  RUNNING A TRANSACTION FILE THROUGH THIS PROGRAM INSTEAD OF  *
+001100*  EDITING PLAYER-MASTER OR TABLE'S SOURCE BY HAND.            *
+001200*=============================================================*
+001300*  MODIFICATION HISTORY                                        *
+001400*  DATE      BY   DESCRIPTION                                  *
+001500*  08/09/26  JPM  ORIGINAL                                     *
+001600*=============================================================*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.  IBM-370.
+002000 OBJECT-COMPUTER.  IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PLAYER-MASTER ASSIGN TO PLYMAST
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS RANDOM
+002600         RECORD KEY IS MR-ID
+002700         FILE STATUS IS WS-PM-STATUS.
+002800
+002900     SELECT TRANS-FILE ASSIGN TO TRANIN
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-TR-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  PLAYER-MASTER
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY PLYMAST.
+003900
+004000 FD  TRANS-FILE
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY TRANREC.
+004400
+004500 WORKING-STORAGE SECTION.
+004600*-----------------------------------------------------------*
+004700*  FILE STATUS AND SWITCHES                                  *
+004800*-----------------------------------------------------------*
+004900 77  WS-PM-STATUS       PIC X(02) VALUE SPACES.
+005000     88  WS-PM-OK           VALUE "00".
+005100     88  WS-PM-NOTFOUND     VALUE "23".
+005200     88  WS-PM-DUPKEY       VALUE "22".
+005300 77  WS-TR-STATUS       PIC X(02) VALUE SPACES.
+005400     88  WS-TR-OK           VALUE "00".
+005500     88  WS-TR-EOF          VALUE "10".
+005600 77  WS-ABEND-SW        PIC X(01) VALUE "N".
+005700     88  WS-ABEND-YES       VALUE "Y".
+005800
+005900*-----------------------------------------------------------*
+006000*  RUN TOTALS - PRINTED ON THE MAINTENANCE TRAILER           *
+006100*-----------------------------------------------------------*
+006200 77  WS-ADD-COUNT       PIC 9(04) COMP VALUE ZERO.
+006300 77  WS-CHANGE-COUNT    PIC 9(04) COMP VALUE ZERO.
+006400 77  WS-DELETE-COUNT    PIC 9(04) COMP VALUE ZERO.
+006500 77  WS-ERROR-COUNT     PIC 9(04) COMP VALUE ZERO.
+006600
+006700 PROCEDURE DIVISION.
+006800*=============================================================*
+006900*  0000-MAINLINE                                               *
+007000*=============================================================*
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007300     IF WS-ABEND-YES
+007400         GO TO 9999-ABEND
+007500     END-IF.
+007600     PERFORM 2000-PROCESS-ONE-TRANS THRU 2000-EXIT
+007700         UNTIL WS-TR-EOF.
+007800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007900     GOBACK.
+008000 9999-ABEND.
+008100     MOVE 16 TO RETURN-CODE.
+008200     GOBACK.
+008300 0000-EXIT.
+008400     EXIT.
+008500
+008600*=============================================================*
+008700*  1000-INITIALIZE - OPEN THE MASTER AND TRANSACTION FILES     *
+008800*=============================================================*
+008900 1000-INITIALIZE.
+009000     OPEN I-O PLAYER-MASTER.
+009100     IF NOT WS-PM-OK
+009200         DISPLAY "TABLEMNT0010 UNABLE TO OPEN PLAYER-MASTER, "
+009300             "STATUS = " WS-PM-STATUS
+009400         SET WS-ABEND-YES TO TRUE
+009500         GO TO 1000-EXIT
+009600     END-IF.
+009700     OPEN INPUT TRANS-FILE.
+009800     IF NOT WS-TR-OK
+009900         DISPLAY "TABLEMNT0020 UNABLE TO OPEN TRANS-FILE, "
+010000             "STATUS = " WS-TR-STATUS
+010100         SET WS-ABEND-YES TO TRUE
+010200         GO TO 1000-EXIT
+010300     END-IF.
+010400     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+010500 1000-EXIT.
+010600     EXIT.
+010700
+010800*=============================================================*
+010900*  2000-PROCESS-ONE-TRANS - APPLY ONE A/C/D TRANSACTION        *
+011000*=============================================================*
+011100 2000-PROCESS-ONE-TRANS.
+011200     EVALUATE TRUE
+011300         WHEN TR-ADD
+011400             PERFORM 3000-ADD-PLAYER THRU 3000-EXIT
+011500         WHEN TR-CHANGE
+011600             PERFORM 4000-CHANGE-PLAYER THRU 4000-EXIT
+011700         WHEN TR-DELETE
+011800             PERFORM 5000-DELETE-PLAYER THRU 5000-EXIT
+011900         WHEN OTHER
+012000             PERFORM 6000-BAD-TRAN-CODE THRU 6000-EXIT
+012100     END-EVALUATE.
+012200     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+012300 2000-EXIT.
+012400     EXIT.
+012500
+012600 2100-READ-TRANS.
+012700     READ TRANS-FILE
+012800         AT END
+012900             SET WS-TR-EOF TO TRUE
+013000     END-READ.
+013100 2100-EXIT.
+013200     EXIT.
+013300
+013400*=============================================================*
+013500*  3000-ADD-PLAYER - WRITE A NEW PLAYER-MASTER RECORD          *
+013600*=============================================================*
+013700 3000-ADD-PLAYER.
+013800     MOVE TR-ID TO MR-ID.
+013900     MOVE TR-NAME TO MR-NAME.
+014000     MOVE TR-FIRSTNAME TO MR-FIRSTNAME.
+014100     MOVE TR-GRADING TO MR-GRADING.
+014200     WRITE MR-MASTER-RECORD
+014300         INVALID KEY
+014400             DISPLAY "TABLEMNT0030 ADD REJECTED, ID ALREADY ON "
+014500                 "FILE - " TR-ID
+014600             ADD 1 TO WS-ERROR-COUNT
+014700         NOT INVALID KEY
+014800             ADD 1 TO WS-ADD-COUNT
+014900     END-WRITE.
+015000 3000-EXIT.
+015100     EXIT.
+015200
+015300*=============================================================*
+015400*  4000-CHANGE-PLAYER - REWRITE AN EXISTING PLAYER-MASTER      *
+015500*     RECORD.  A BLANK TRANSACTION FIELD LEAVES THE MASTER     *
+015600*     FIELD AS IT WAS.                                         *
+015700*=============================================================*
+015800 4000-CHANGE-PLAYER.
+015900     MOVE TR-ID TO MR-ID.
+016000     READ PLAYER-MASTER
+016100         INVALID KEY
+016200             DISPLAY "TABLEMNT0040 CHANGE REJECTED, ID NOT ON "
+016300                 "FILE - " TR-ID
+016400             ADD 1 TO WS-ERROR-COUNT
+016500             GO TO 4000-EXIT
+016600     END-READ.
+016700     IF TR-NAME NOT = SPACES
+016800         MOVE TR-NAME TO MR-NAME
+016900     END-IF.
+017000     IF TR-FIRSTNAME NOT = SPACES
+017100         MOVE TR-FIRSTNAME TO MR-FIRSTNAME
+017200     END-IF.
+017300     IF TR-GRADING NOT = SPACES
+017400         MOVE TR-GRADING TO MR-GRADING
+017500     END-IF.
+017600     REWRITE MR-MASTER-RECORD
+017700         INVALID KEY
+017800             DISPLAY "TABLEMNT0050 CHANGE REJECTED ON REWRITE - "
+017900                 TR-ID
+018000             ADD 1 TO WS-ERROR-COUNT
+018100         NOT INVALID KEY
+018200             ADD 1 TO WS-CHANGE-COUNT
+018300     END-REWRITE.
+018400 4000-EXIT.
+018500     EXIT.
+018600
+018700*=============================================================*
+018800*  5000-DELETE-PLAYER - REMOVE A PLAYER-MASTER RECORD          *
+018900*=============================================================*
+019000 5000-DELETE-PLAYER.
+019100     MOVE TR-ID TO MR-ID.
+019200     DELETE PLAYER-MASTER
+019300         INVALID KEY
+019400             DISPLAY "TABLEMNT0060 DELETE REJECTED, ID NOT ON "
+019500                 "FILE - " TR-ID
+019600             ADD 1 TO WS-ERROR-COUNT
+019700         NOT INVALID KEY
+019800             ADD 1 TO WS-DELETE-COUNT
+019900     END-DELETE.
+020000 5000-EXIT.
+020100     EXIT.
+020200
+020300*=============================================================*
+020400*  6000-BAD-TRAN-CODE - TRANSACTION CODE NOT A/C/D             *
+020500*=============================================================*
+020600 6000-BAD-TRAN-CODE.
+020700     DISPLAY "TABLEMNT0070 INVALID TRANSACTION CODE - " TR-CODE
+020800         " FOR ID " TR-ID.
+020900     ADD 1 TO WS-ERROR-COUNT.
+021000 6000-EXIT.
+021100     EXIT.
+021200
+021300*=============================================================*
+021400*  9000-TERMINATE - CLOSE FILES, PRINT TOTALS, SET RETURN CODE *
+021500*=============================================================*
+021600 9000-TERMINATE.
+021700     CLOSE PLAYER-MASTER.
+021800     CLOSE TRANS-FILE.
+021900     DISPLAY " ".
+022000     DISPLAY "***** ROSTER MAINTENANCE TOTALS *****".
+022100     DISPLAY "ADDED    - " WS-ADD-COUNT.
+022200     DISPLAY "CHANGED  - " WS-CHANGE-COUNT.
+022300     DISPLAY "DELETED  - " WS-DELETE-COUNT.
+022400     DISPLAY "REJECTED - " WS-ERROR-COUNT.
+022500     IF WS-ERROR-COUNT > ZERO
+022600         MOVE 4 TO RETURN-CODE
+022700     ELSE
+022800         MOVE ZERO TO RETURN-CODE
+022900     END-IF.
+023000 9000-EXIT.
+023100     EXIT.
+023200
