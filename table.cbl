@@ -1,46 +1,808 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. table.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  TEST-DONNEE.
-           03 FILLER       PIC X(33) VALUE "0001HOKKAI       TARO        
-      -    "0400".
-           03 FILLER       PIC X(33) VALUE "0002AOMORI       JIRO        
-      -    "0350".
-           03 FILLER       PIC X(33) VALUE "0003AKITA        SABURO      
-      -    "0300".
-           03 FILLER       PIC X(33) VALUE "0004IWATE        SHIRO       
-      -    "0900".
-           03 FILLER       PIC X(33) VALUE "0005MIYAGI       GORO       
-      -    "0200".
-           03 FILLER       PIC X(33) VALUE "0006FUKUSHIMA    RIKURO     
-      -    "0150".
-           03 FILLER       PIC X(33) VALUE "0007TOCHIGI      SHICHIRO   
-      -    "0100".
-           03 FILLER       PIC X(33) VALUE "0008IBARAKI      HACHIRO     
-      -    "1050".
-           03 FILLER       PIC X(33) VALUE "0009GUMMA        KURO       
-      -    "0200".
-           03 FILLER       PIC X(33) VALUE "0010SAITAMA      JURO        
-      -    "0350".
-       01  TEST-DATA REDEFINES TEST-DONNEE.                   
-           03 WS-TABLEAU OCCURS 10 TIMES. 
-           05 WS-ID PIC X(4).
-           05 WS-NAME PIC X(12).
-           05 WS-FIRSTNAME PIC X(13).
-           05 WS-GRADING PIC X(4).
-       01  WS-IDX PIC 9(2) VALUE 0. 
-
-       PROCEDURE DIVISION.
-           
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTil WS-IDX > 10
-           DISPLAY WS-ID(WS-IDX) SPACE
-            WS-NAME(WS-IDX) SPACE
-            WS-FIRSTNAME(WS-IDX) SPACE
-            WS-GRADING(WS-IDX)
-          
-
-           END-PERFORM.
-           
-
-              
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TABLE.
+000300 AUTHOR.        J-P MARTIN.
+000400 INSTALLATION.  DATA PROCESSING - PLAYER RANKINGS.
+000500 DATE-WRITTEN.  01/15/89.
+000600 DATE-COMPILED.
+000700*=============================================================*
+000800*  TABLE - PRINTS THE PLAYER ROSTER HELD IN PLAYER-MASTER.    *
+000900*=============================================================*
+001000*  MODIFICATION HISTORY                                       *
+001100*  DATE      BY   DESCRIPTION                                 *
+001200*  08/09/26  JPM  ROSTER NOW LOADED FROM PLAYER-MASTER AT     *
+001300*                 STARTUP INSTEAD OF COMPILED VALUE CLAUSES.  *
+001400*  08/09/26  JPM  ADDED A LEADERBOARD PASS, RANKED BY         *
+001500*                 WS-GRADING DESCENDING.                      *
+001600*  08/09/26  JPM  ADDED A GRADING EDIT PASS - NUMERIC AND     *
+001700*                 RANGE CHECKED - AHEAD OF THE PRINT PASSES.  *
+001800*  08/09/26  JPM  WS-TABLEAU NO LONGER CAPPED AT 10 ENTRIES - *
+001900*                 OCCURS DEPENDING ON WS-TAB-COUNT.           *
+002000*  08/09/26  JPM  ADDED A COUNT/SUM/HIGH-LOW TRAILER AFTER    *
+002100*                 THE ROSTER LISTING.                         *
+002200*  08/09/26  JPM  REPLACED DISPLAY OUTPUT WITH A PRINTED       *
+002300*                 REPORT - HEADINGS, RUN DATE, PAGE BREAKS.   *
+002400*  08/09/26  JPM  ADDED A DUPLICATE WS-ID CHECK AHEAD OF THE   *
+002500*                 PRINT PASSES.                                *
+002600*  08/09/26  JPM  ADDED SCORE-EXTRACT - A FLAT EXTRACT OF      *
+002700*                 ID/NAME/GRADING FOR THE SCORING SYSTEM.      *
+002800*  08/09/26  JPM  ADDED CHECKPOINT/RESTART AGAINST CKPTFILE    *
+002900*                 AND A REAL RETURN-CODE FOR THE SCHEDULER.    *
+003000*  08/09/26  JPM  RESTART NOW EXTENDS PRINT-FILE/SCORE-EXTRACT *
+003100*                 INSTEAD OF TRUNCATING THEM, EXCLUDED FAILED- *
+003200*                 EDIT ENTRIES FROM THE LEADERBOARD, TRIMMED   *
+003300*                 THE OVERLENGTH LEADERBOARD TITLE, CLOSE ALL  *
+003400*                 FILES ON ABEND, AND FLAGGED A ROSTER THAT    *
+003500*                 OVERFLOWS WS-TAB-MAX INSTEAD OF TRUNCATING   *
+003600*                 IT SILENTLY.                                 *
+003700*  08/09/26  JPM  CK-VALID-DONE/CK-LDR-DONE ADDED TO THE       *
+003800*                 CHECKPOINT SO A RESTART DOESN'T APPEND A     *
+003900*                 SECOND COPY OF THE EXCEPTION REPORTS OR THE  *
+004000*                 LEADERBOARD; A FAILED PLAYER-MASTER OPEN NOW *
+004100*                 EXITS 1000-INITIALIZE WITHOUT TOUCHING THE   *
+004200*                 CHECKPOINT OR REPORT FILES; AND THE TRAILER'S*
+004300*                 LEADING BLANK LINE IS NOW COUNTED AGAINST    *
+004400*                 WS-LINE-COUNT.                               *
+004500*=============================================================*
+004600 ENVIRONMENT DIVISION.
+004700 CONFIGURATION SECTION.
+004800 SOURCE-COMPUTER.  IBM-370.
+004900 OBJECT-COMPUTER.  IBM-370.
+005000 INPUT-OUTPUT SECTION.
+005100 FILE-CONTROL.
+005200     SELECT PLAYER-MASTER ASSIGN TO PLYMAST
+005300         ORGANIZATION IS INDEXED
+005400         ACCESS MODE IS SEQUENTIAL
+005500         RECORD KEY IS MR-ID
+005600         FILE STATUS IS WS-PM-STATUS.
+005700
+005800     SELECT WS-RANK-SORT ASSIGN TO SRTWORK.
+005900
+006000     SELECT WS-DUP-SORT ASSIGN TO SRTWORK2.
+006100
+006200     SELECT PRINT-FILE ASSIGN TO RPTOUT
+006300         ORGANIZATION IS LINE SEQUENTIAL
+006400         FILE STATUS IS WS-PR-STATUS.
+006500
+006600     SELECT SCORE-EXTRACT ASSIGN TO SCOREXT
+006700         FILE STATUS IS WS-SX-STATUS.
+006800
+006900     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+007000         ORGANIZATION IS INDEXED
+007100         ACCESS MODE IS RANDOM
+007200         RECORD KEY IS CK-KEY
+007300         FILE STATUS IS WS-CK-STATUS.
+007400
+007500 DATA DIVISION.
+007600 FILE SECTION.
+007700 FD  PLAYER-MASTER
+007800     RECORDING MODE IS F
+007900     LABEL RECORDS ARE STANDARD.
+008000     COPY PLYMAST.
+008100
+008200 FD  PRINT-FILE
+008300     LABEL RECORDS ARE OMITTED.
+008400 01  PRINT-RECORD                   PIC X(132).
+008500
+008600 FD  SCORE-EXTRACT
+008700     RECORDING MODE IS F
+008800     LABEL RECORDS ARE STANDARD.
+008900     COPY SCOREXT.
+009000
+009100 FD  CHECKPOINT-FILE
+009200     RECORDING MODE IS F
+009300     LABEL RECORDS ARE STANDARD.
+009400     COPY CKPTREC.
+009500
+009600 SD  WS-RANK-SORT.
+009700 01  SD-RANK-RECORD.
+009800     05  SD-GRADING     PIC X(04).
+009900     05  SD-ID          PIC X(04).
+010000     05  SD-NAME        PIC X(12).
+010100     05  SD-FIRSTNAME   PIC X(13).
+010200
+010300 SD  WS-DUP-SORT.
+010400 01  SD-DUP-RECORD.
+010500     05  SD-DUP-ID      PIC X(04).
+010600     05  SD-DUP-NAME    PIC X(12).
+010700
+010800 WORKING-STORAGE SECTION.
+010900*-----------------------------------------------------------*
+011000*  ROSTER WORK TABLE - LOADED FROM PLAYER-MASTER AT STARTUP  *
+011100*-----------------------------------------------------------*
+011200     COPY PLYTAB.
+011300
+011400*-----------------------------------------------------------*
+011500*  PRINTED REPORT LINE LAYOUTS - HEADINGS AND DETAIL LINES   *
+011600*  FOR THE ROSTER, EXCEPTION, AND LEADERBOARD SECTIONS.      *
+011700*-----------------------------------------------------------*
+011800     COPY RPTLINES.
+011900
+012000*-----------------------------------------------------------*
+012100*  GRADING EXCEPTION LIST - ENTRIES FAILING THE EDIT IN      *
+012200*  3000-VALIDATE-ROSTER ARE COLLECTED HERE FOR REPORTING.    *
+012300*  SIZED THE SAME AS WS-TABLEAU SINCE, WORST CASE, EVERY     *
+012400*  ROSTER ENTRY FAILS THE EDIT.                               *
+012500*-----------------------------------------------------------*
+012600 01  WS-EXCEPTION-AREA.
+012700     03  WS-EXCEPT-COUNT        PIC 9(03) COMP VALUE ZERO.
+012800     03  WS-EXCEPT-ENTRY OCCURS 1 TO 500 TIMES
+012900             DEPENDING ON WS-EXCEPT-COUNT.
+013000         05  WS-EXCEPT-ID       PIC X(04).
+013100         05  WS-EXCEPT-NAME     PIC X(12).
+013200
+013300*-----------------------------------------------------------*
+013400*  DUPLICATE-ID EXCEPTION LIST - REPEATED WS-ID VALUES FOUND *
+013500*  BY 3300-CHECK-DUPLICATES ARE COLLECTED HERE FOR REPORTING.*
+013600*  SIZED THE SAME AS WS-TABLEAU FOR THE SAME REASON AS THE   *
+013700*  GRADING EXCEPTION LIST ABOVE.                              *
+013800*-----------------------------------------------------------*
+013900 01  WS-DUP-EXCEPTION-AREA.
+014000     03  WS-DUP-COUNT           PIC 9(03) COMP VALUE ZERO.
+014100     03  WS-DUP-ENTRY OCCURS 1 TO 500 TIMES
+014200             DEPENDING ON WS-DUP-COUNT.
+014300         05  WS-DUP-ID-X        PIC X(04).
+014400         05  WS-DUP-NAME-X      PIC X(12).
+014500
+014600*-----------------------------------------------------------*
+014700*  SWITCHES AND COUNTERS                                     *
+014800*-----------------------------------------------------------*
+014900 77  WS-IDX             PIC 9(03) COMP VALUE ZERO.
+015000 77  WS-TAB-MAX         PIC 9(03) COMP VALUE 500.
+015100 77  WS-RANK            PIC 9(03) COMP VALUE ZERO.
+015200 77  WS-GRAD-NUM        PIC 9(04) VALUE ZERO.
+015300 77  WS-GRAD-MIN        PIC 9(04) VALUE 0000.
+015400 77  WS-GRAD-MAX        PIC 9(04) VALUE 3000.
+015500 77  WS-PM-STATUS       PIC X(02) VALUE SPACES.
+015600     88  WS-PM-OK           VALUE "00".
+015700     88  WS-PM-EOF          VALUE "10".
+015800 77  WS-ABEND-SW        PIC X(01) VALUE "N".
+015900     88  WS-ABEND-YES       VALUE "Y".
+016000     88  WS-ABEND-NO        VALUE "N".
+016100 77  WS-SORT-SW         PIC X(01) VALUE "N".
+016200     88  WS-SORT-EOF        VALUE "Y".
+016300 77  WS-DUP-SORT-SW     PIC X(01) VALUE "N".
+016400     88  WS-DUP-SORT-EOF    VALUE "Y".
+016500 77  WS-PREV-DUP-ID     PIC X(04) VALUE SPACES.
+016600 77  WS-PREV-DUP-NAME   PIC X(12) VALUE SPACES.
+016700 77  WS-PREV-DUP-SW     PIC X(01) VALUE "N".
+016800     88  WS-PREV-DUP-LOGGED VALUE "Y".
+016900 77  WS-PR-STATUS       PIC X(02) VALUE SPACES.
+017000     88  WS-PR-OK           VALUE "00".
+017100 77  WS-SX-STATUS       PIC X(02) VALUE SPACES.
+017200     88  WS-SX-OK           VALUE "00".
+017300 77  WS-CK-STATUS       PIC X(02) VALUE SPACES.
+017400     88  WS-CK-OK           VALUE "00".
+017500
+017600*-----------------------------------------------------------*
+017700*  RESTART CONTROL - WS-RESTART-ID IS THE LAST WS-ID LISTED   *
+017800*  BY A PRIOR, INCOMPLETE RUN (SPACES IF THIS IS A FRESH RUN).*
+017900*  4100-PRINT-DETAIL SKIPS ANY ENTRY AT OR BEFORE IT.          *
+018000*-----------------------------------------------------------*
+018100 77  WS-RESTART-ID       PIC X(04) VALUE SPACES.
+018200
+018300*-----------------------------------------------------------*
+018400*  PRINTED REPORT CONTROLS - PAGE AND LINE COUNTERS, THE     *
+018500*  RUN DATE, AND THE TITLE/COLUMN-HEADING TEXT FOR WHICHEVER *
+018600*  SECTION IS CURRENTLY WRITING (SET BY THE CALLER JUST      *
+018700*  AHEAD OF EACH PERFORM OF 4050-PRINT-HEADINGS).            *
+018800*-----------------------------------------------------------*
+018900 77  WS-LINE-COUNT      PIC 9(03) COMP VALUE ZERO.
+019000 77  WS-LINES-PER-PAGE  PIC 9(03) COMP VALUE 060.
+019100 77  WS-PAGE-COUNT      PIC 9(03) COMP VALUE ZERO.
+019200 77  WS-RPT-TITLE       PIC X(30) VALUE SPACES.
+019300 77  WS-RPT-COLHDG      PIC X(60) VALUE SPACES.
+019400 77  WS-EDIT-NUM        PIC ZZZZZZ9.
+019500 01  WS-SYS-DATE-AREA.
+019600     05  WS-SYS-DATE        PIC 9(06) VALUE ZERO.
+019700 01  WS-SYS-DATE-R REDEFINES WS-SYS-DATE-AREA.
+019800     05  WS-SYS-YY          PIC 9(02).
+019900     05  WS-SYS-MM          PIC 9(02).
+020000     05  WS-SYS-DD          PIC 9(02).
+020100 01  WS-RUN-DATE-ED.
+020200     05  WS-RUN-MM          PIC 9(02).
+020300     05  FILLER             PIC X(01) VALUE "/".
+020400     05  WS-RUN-DD          PIC 9(02).
+020500     05  FILLER             PIC X(01) VALUE "/".
+020600     05  WS-RUN-YY          PIC 9(02).
+020700
+020800*-----------------------------------------------------------*
+020900*  ROSTER SUMMARY TRAILER TOTALS - SET IN 4100-PRINT-DETAIL, *
+021000*  PRINTED BY 4900-PRINT-TRAILER.  AN ENTRY WITH A BAD        *
+021100*  GRADING (CAUGHT BY 3000-VALIDATE-ROSTER) IS COUNTED IN     *
+021200*  RECORDS PROCESSED BUT LEFT OUT OF THE SUM AND HIGH/LOW.    *
+021300*  WS-DETAIL-COUNT ONLY COUNTS ENTRIES ACTUALLY LISTED THIS   *
+021400*  RUN - ON A RESTART THAT IS LESS THAN WS-TAB-COUNT, SINCE   *
+021500*  ENTRIES AT OR BEFORE WS-RESTART-ID WERE ALREADY LISTED BY  *
+021600*  THE RUN THAT DIED.                                          *
+021700*-----------------------------------------------------------*
+021800 77  WS-DETAIL-COUNT     PIC 9(05) COMP VALUE ZERO.
+021900 77  WS-SUM-GRADING      PIC 9(07) COMP VALUE ZERO.
+022000 77  WS-HIGH-GRADING     PIC 9(04) VALUE ZERO.
+022100 77  WS-HIGH-NAME        PIC X(12) VALUE SPACES.
+022200 77  WS-LOW-GRADING      PIC 9(04) VALUE 9999.
+022300 77  WS-LOW-NAME         PIC X(12) VALUE SPACES.
+022400
+022500 PROCEDURE DIVISION.
+022600*=============================================================*
+022700*  0000-MAINLINE                                               *
+022800*=============================================================*
+022900 0000-MAINLINE.
+023000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+023100     IF WS-ABEND-YES
+023200         GO TO 9999-ABEND
+023300     END-IF.
+023400     PERFORM 2000-LOAD-ROSTER THRU 2000-EXIT.
+023500     IF WS-ABEND-YES
+023600         GO TO 9999-ABEND
+023700     END-IF.
+023800     IF NOT CK-VALID-YES
+023900         PERFORM 3000-VALIDATE-ROSTER THRU 3000-EXIT
+024000         SET CK-VALID-YES TO TRUE
+024100         IF WS-EXCEPT-COUNT > ZERO
+024200             SET CK-EXCEPT-YES TO TRUE
+024300         END-IF
+024400         IF WS-DUP-COUNT > ZERO
+024500             SET CK-DUP-YES TO TRUE
+024600         END-IF
+024700         REWRITE CHECKPOINT-RECORD
+024800     END-IF.
+024900     PERFORM 4000-PRINT-REPORT THRU 4000-EXIT.
+025000     IF NOT CK-LDR-YES
+025100         PERFORM 5000-PRINT-LEADERBOARD THRU 5000-EXIT
+025200         SET CK-LDR-YES TO TRUE
+025300         REWRITE CHECKPOINT-RECORD
+025400     END-IF.
+025500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+025600     GOBACK.
+025700 9999-ABEND.
+025800     CLOSE PLAYER-MASTER.
+025900     CLOSE PRINT-FILE.
+026000     CLOSE SCORE-EXTRACT.
+026100     CLOSE CHECKPOINT-FILE.
+026200     MOVE 16 TO RETURN-CODE.
+026300     GOBACK.
+026400 0000-EXIT.
+026500     EXIT.
+026600
+026700*=============================================================*
+026800*  1000-INITIALIZE - OPEN THE PLAYER-MASTER FILE.  A FAILED    *
+026900*     OPEN GOES STRAIGHT TO 1000-EXIT WITHOUT TOUCHING THE      *
+027000*     CHECKPOINT OR REPORT FILES, SAME AS TABLEMNT.  OTHERWISE  *
+027100*     THE CHECKPOINT IS READ BEFORE PRINT-FILE/SCORE-EXTRACT    *
+027200*     ARE OPENED SO A RESTART RUN (WS-RESTART-ID NOT SPACES)    *
+027300*     CAN EXTEND THEM INSTEAD OF TRUNCATING THE ENTRIES A       *
+027400*     PRIOR, INCOMPLETE RUN ALREADY WROTE.                      *
+027500*=============================================================*
+027600 1000-INITIALIZE.
+027700     OPEN INPUT PLAYER-MASTER.
+027800     IF NOT WS-PM-OK
+027900         DISPLAY "TABLE0010 UNABLE TO OPEN PLAYER-MASTER, "
+028000             "STATUS = " WS-PM-STATUS
+028100         SET WS-ABEND-YES TO TRUE
+028200         GO TO 1000-EXIT
+028300     END-IF.
+028400     PERFORM 1100-OPEN-CHECKPOINT THRU 1100-EXIT.
+028500     IF WS-ABEND-YES
+028600         GO TO 1000-EXIT
+028700     END-IF.
+028800     IF WS-RESTART-ID = SPACES
+028900         OPEN OUTPUT PRINT-FILE
+029000     ELSE
+029100         OPEN EXTEND PRINT-FILE
+029200     END-IF.
+029300     IF NOT WS-PR-OK
+029400         DISPLAY "TABLE0020 UNABLE TO OPEN PRINT-FILE, "
+029500             "STATUS = " WS-PR-STATUS
+029600         SET WS-ABEND-YES TO TRUE
+029700     END-IF.
+029800     IF WS-RESTART-ID = SPACES
+029900         OPEN OUTPUT SCORE-EXTRACT
+030000     ELSE
+030100         OPEN EXTEND SCORE-EXTRACT
+030200     END-IF.
+030300     IF NOT WS-SX-OK
+030400         DISPLAY "TABLE0030 UNABLE TO OPEN SCORE-EXTRACT, "
+030500             "STATUS = " WS-SX-STATUS
+030600         SET WS-ABEND-YES TO TRUE
+030700     END-IF.
+030800     PERFORM 1050-GET-RUN-DATE THRU 1050-EXIT.
+030900 1000-EXIT.
+031000     EXIT.
+031100
+031200 1050-GET-RUN-DATE.
+031300     ACCEPT WS-SYS-DATE FROM DATE.
+031400     MOVE WS-SYS-MM TO WS-RUN-MM.
+031500     MOVE WS-SYS-DD TO WS-RUN-DD.
+031600     MOVE WS-SYS-YY TO WS-RUN-YY.
+031700 1050-EXIT.
+031800     EXIT.
+031900
+032000*=============================================================*
+032100*  1100-OPEN-CHECKPOINT - OPENS THE CHECKPOINT FILE, THEN       *
+032200*     READS THE LAST WS-ID LISTED SO 4100-PRINT-DETAIL KNOWS    *
+032300*     WHERE TO PICK BACK UP.  A CLEAN PRIOR RUN LEAVES          *
+032400*     CK-LAST-ID AS SPACES, WHICH SKIPS NOTHING.  CKPTFILE, LIKE*
+032500*     RPTOUT/SCOREXT, MUST BE DEFINED ONCE (IDCAMS DEFINE       *
+032600*     CLUSTER) BEFORE THE FIRST NIGHTLY RUN - 1110-BUILD-       *
+032700*     CHECKPOINT IS A SAFETY NET FOR A MISSING RECORD ON AN     *
+032800*     ALREADY-DEFINED CLUSTER, NOT A SUBSTITUTE FOR DEFINING    *
+032900*     THE CLUSTER ITSELF.                                       *
+033000*=============================================================*
+033100 1100-OPEN-CHECKPOINT.
+033200     OPEN I-O CHECKPOINT-FILE.
+033300     IF NOT WS-CK-OK
+033400         PERFORM 1110-BUILD-CHECKPOINT THRU 1110-EXIT
+033500     END-IF.
+033600     IF WS-ABEND-YES
+033700         GO TO 1100-EXIT
+033800     END-IF.
+033900     MOVE "CKPT" TO CK-KEY.
+034000     READ CHECKPOINT-FILE
+034100         INVALID KEY
+034200             MOVE SPACES TO CK-LAST-ID
+034300             SET CK-VALID-NO TO TRUE
+034400             SET CK-LDR-NO TO TRUE
+034500             SET CK-EXCEPT-NO TO TRUE
+034600             SET CK-DUP-NO TO TRUE
+034700     END-READ.
+034800     MOVE CK-LAST-ID TO WS-RESTART-ID.
+034900 1100-EXIT.
+035000     EXIT.
+035100
+035200 1110-BUILD-CHECKPOINT.
+035300     OPEN OUTPUT CHECKPOINT-FILE.
+035400     IF NOT WS-CK-OK
+035500         DISPLAY "TABLE0040 UNABLE TO BUILD CHECKPOINT-FILE, "
+035600             "STATUS = " WS-CK-STATUS
+035700         SET WS-ABEND-YES TO TRUE
+035800         GO TO 1110-EXIT
+035900     END-IF.
+036000     MOVE "CKPT" TO CK-KEY.
+036100     MOVE SPACES TO CK-LAST-ID.
+036200     SET CK-VALID-NO TO TRUE.
+036300     SET CK-LDR-NO TO TRUE.
+036400     SET CK-EXCEPT-NO TO TRUE.
+036500     SET CK-DUP-NO TO TRUE.
+036600     WRITE CHECKPOINT-RECORD.
+036700     IF NOT WS-CK-OK
+036800         DISPLAY "TABLE0041 UNABLE TO WRITE CHECKPOINT-RECORD, "
+036900             "STATUS = " WS-CK-STATUS
+037000         SET WS-ABEND-YES TO TRUE
+037100         GO TO 1110-EXIT
+037200     END-IF.
+037300     CLOSE CHECKPOINT-FILE.
+037400     OPEN I-O CHECKPOINT-FILE.
+037500     IF NOT WS-CK-OK
+037600         DISPLAY "TABLE0042 UNABLE TO REOPEN CHECKPOINT-FILE, "
+037700             "STATUS = " WS-CK-STATUS
+037800         SET WS-ABEND-YES TO TRUE
+037900     END-IF.
+038000 1110-EXIT.
+038100     EXIT.
+038200
+038300*=============================================================*
+038400*  2000-LOAD-ROSTER - READ PLAYER-MASTER INTO WS-TABLEAU.  IF   *
+038500*     PLAYER-MASTER STILL HAS RECORDS LEFT WHEN WS-TAB-MAX IS   *
+038600*     REACHED, THE ROSTER IS BIGGER THAN THE TABLE CAN HOLD -   *
+038700*     ABEND RATHER THAN SILENTLY REPORT A TRUNCATED ROSTER.     *
+038800*=============================================================*
+038900 2000-LOAD-ROSTER.
+039000     MOVE ZERO TO WS-TAB-COUNT.
+039100     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+039200     PERFORM 2200-BUILD-TABLE THRU 2200-EXIT
+039300         UNTIL WS-PM-EOF OR WS-TAB-COUNT = WS-TAB-MAX.
+039400     IF NOT WS-PM-EOF
+039500         DISPLAY "TABLE0040 PLAYER-MASTER EXCEEDS WS-TAB-MAX "
+039600             "(500) - ROSTER TRUNCATED"
+039700         SET WS-ABEND-YES TO TRUE
+039800     END-IF.
+039900 2000-EXIT.
+040000     EXIT.
+040100
+040200 2100-READ-MASTER.
+040300     READ PLAYER-MASTER
+040400         AT END
+040500             SET WS-PM-EOF TO TRUE
+040600     END-READ.
+040700 2100-EXIT.
+040800     EXIT.
+040900
+041000 2200-BUILD-TABLE.
+041100     ADD 1 TO WS-TAB-COUNT.
+041200     MOVE MR-ID TO WS-ID(WS-TAB-COUNT).
+041300     MOVE MR-NAME TO WS-NAME(WS-TAB-COUNT).
+041400     MOVE MR-FIRSTNAME TO WS-FIRSTNAME(WS-TAB-COUNT).
+041500     MOVE MR-GRADING TO WS-GRADING(WS-TAB-COUNT).
+041600     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+041700 2200-EXIT.
+041800     EXIT.
+041900
+042000*=============================================================*
+042100*  3000-VALIDATE-ROSTER - EDIT WS-GRADING FOR EACH ENTRY.       *
+042200*     ANY ENTRY THAT IS NON-NUMERIC OR OUT OF RANGE IS LOGGED   *
+042300*     TO THE EXCEPTION LIST INSTEAD OF BEING LEFT TO PRINT AS   *
+042400*     IF IT WERE GOOD DATA.                                     *
+042500*=============================================================*
+042600 3000-VALIDATE-ROSTER.
+042700     MOVE ZERO TO WS-EXCEPT-COUNT.
+042800     PERFORM 3100-VALIDATE-ENTRY THRU 3100-EXIT
+042900         VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TAB-COUNT.
+043000     IF WS-EXCEPT-COUNT > ZERO
+043100         PERFORM 3200-PRINT-EXCEPTIONS THRU 3200-EXIT
+043200     END-IF.
+043300     MOVE ZERO TO WS-DUP-COUNT.
+043400     PERFORM 3300-CHECK-DUPLICATES THRU 3300-EXIT.
+043500     IF WS-DUP-COUNT > ZERO
+043600         PERFORM 3400-PRINT-DUP-EXCEPTIONS THRU 3400-EXIT
+043700     END-IF.
+043800 3000-EXIT.
+043900     EXIT.
+044000
+044100 3100-VALIDATE-ENTRY.
+044200     IF WS-GRADING(WS-IDX) IS NUMERIC
+044300         MOVE WS-GRADING(WS-IDX) TO WS-GRAD-NUM
+044400         IF WS-GRAD-NUM NOT < WS-GRAD-MIN
+044500                 AND WS-GRAD-NUM NOT > WS-GRAD-MAX
+044600             GO TO 3100-EXIT
+044700         END-IF
+044800     END-IF.
+044900     ADD 1 TO WS-EXCEPT-COUNT.
+045000     MOVE WS-ID(WS-IDX) TO WS-EXCEPT-ID(WS-EXCEPT-COUNT).
+045100     MOVE WS-NAME(WS-IDX) TO WS-EXCEPT-NAME(WS-EXCEPT-COUNT).
+045200 3100-EXIT.
+045300     EXIT.
+045400
+045500 3200-PRINT-EXCEPTIONS.
+045600     MOVE "GRADING EXCEPTION REPORT" TO WS-RPT-TITLE.
+045700     MOVE "ID   NAME         REASON" TO WS-RPT-COLHDG.
+045800     PERFORM 4050-PRINT-HEADINGS THRU 4050-EXIT.
+045900     PERFORM 3210-PRINT-ONE-EXCEPTION THRU 3210-EXIT
+046000         VARYING WS-IDX FROM 1 BY 1
+046100         UNTIL WS-IDX > WS-EXCEPT-COUNT.
+046200 3200-EXIT.
+046300     EXIT.
+046400
+046500 3210-PRINT-ONE-EXCEPTION.
+046600     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+046700         PERFORM 4050-PRINT-HEADINGS THRU 4050-EXIT
+046800     END-IF.
+046900     MOVE WS-EXCEPT-ID(WS-IDX) TO RPT-E-ID.
+047000     MOVE WS-EXCEPT-NAME(WS-IDX) TO RPT-E-NAME.
+047100     MOVE "INVALID OR OUT-OF-RANGE GRADING" TO RPT-E-REASON.
+047200     WRITE PRINT-RECORD FROM RPT-EXCEPT-LINE
+047300         AFTER ADVANCING 1 LINE.
+047400     ADD 1 TO WS-LINE-COUNT.
+047500 3210-EXIT.
+047600     EXIT.
+047700
+047800*=============================================================*
+047900*  3300-CHECK-DUPLICATES - SORTS THE ROSTER BY WS-ID AND        *
+048000*     WALKS THE SORTED SEQUENCE LOOKING FOR REPEATS.  EVERY     *
+048100*     RECORD SHARING A REPEATED ID - INCLUDING THE FIRST ONE    *
+048200*     SEEN, HELD BACK BY 3330-COMPARE-DUP UNTIL IT KNOWS        *
+048300*     WHETHER THE NEXT RECORD MATCHES IT - IS LOGGED TO THE     *
+048400*     DUPLICATE-ID EXCEPTION LIST.                              *
+048500*=============================================================*
+048600 3300-CHECK-DUPLICATES.
+048700     SORT WS-DUP-SORT
+048800         ON ASCENDING KEY SD-DUP-ID
+048900         INPUT PROCEDURE IS 3310-DUP-SORT-INPUT THRU 3310-EXIT
+049000         OUTPUT PROCEDURE IS 3320-DUP-SORT-OUTPUT THRU 3320-EXIT.
+049100 3300-EXIT.
+049200     EXIT.
+049300
+049400 3310-DUP-SORT-INPUT.
+049500     PERFORM 3311-RELEASE-DUP-ENTRY THRU 3311-EXIT
+049600         VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TAB-COUNT.
+049700 3310-EXIT.
+049800     EXIT.
+049900
+050000 3311-RELEASE-DUP-ENTRY.
+050100     MOVE WS-ID(WS-IDX) TO SD-DUP-ID.
+050200     MOVE WS-NAME(WS-IDX) TO SD-DUP-NAME.
+050300     RELEASE SD-DUP-RECORD.
+050400 3311-EXIT.
+050500     EXIT.
+050600
+050700 3320-DUP-SORT-OUTPUT.
+050800     MOVE SPACES TO WS-PREV-DUP-ID.
+050900     MOVE SPACES TO WS-PREV-DUP-NAME.
+051000     MOVE "N" TO WS-PREV-DUP-SW.
+051100     MOVE "N" TO WS-DUP-SORT-SW.
+051200     PERFORM 3325-RETURN-DUP-RECORD THRU 3325-EXIT.
+051300     PERFORM 3330-COMPARE-DUP THRU 3330-EXIT
+051400         UNTIL WS-DUP-SORT-EOF.
+051500 3320-EXIT.
+051600     EXIT.
+051700
+051800 3325-RETURN-DUP-RECORD.
+051900     RETURN WS-DUP-SORT
+052000         AT END
+052100             SET WS-DUP-SORT-EOF TO TRUE
+052200     END-RETURN.
+052300 3325-EXIT.
+052400     EXIT.
+052500
+052600 3330-COMPARE-DUP.
+052700     IF SD-DUP-ID = WS-PREV-DUP-ID
+052800         IF NOT WS-PREV-DUP-LOGGED
+052900             ADD 1 TO WS-DUP-COUNT
+053000             MOVE WS-PREV-DUP-ID TO WS-DUP-ID-X(WS-DUP-COUNT)
+053100             MOVE WS-PREV-DUP-NAME TO WS-DUP-NAME-X(WS-DUP-COUNT)
+053200             MOVE "Y" TO WS-PREV-DUP-SW
+053300         END-IF
+053400         ADD 1 TO WS-DUP-COUNT
+053500         MOVE SD-DUP-ID TO WS-DUP-ID-X(WS-DUP-COUNT)
+053600         MOVE SD-DUP-NAME TO WS-DUP-NAME-X(WS-DUP-COUNT)
+053700     ELSE
+053800         MOVE "N" TO WS-PREV-DUP-SW
+053900     END-IF.
+054000     MOVE SD-DUP-ID TO WS-PREV-DUP-ID.
+054100     MOVE SD-DUP-NAME TO WS-PREV-DUP-NAME.
+054200     PERFORM 3325-RETURN-DUP-RECORD THRU 3325-EXIT.
+054300 3330-EXIT.
+054400     EXIT.
+054500
+054600 3400-PRINT-DUP-EXCEPTIONS.
+054700     MOVE "DUPLICATE ROSTER ID REPORT" TO WS-RPT-TITLE.
+054800     MOVE "ID   NAME         REASON" TO WS-RPT-COLHDG.
+054900     PERFORM 4050-PRINT-HEADINGS THRU 4050-EXIT.
+055000     PERFORM 3410-PRINT-ONE-DUP THRU 3410-EXIT
+055100         VARYING WS-IDX FROM 1 BY 1
+055200         UNTIL WS-IDX > WS-DUP-COUNT.
+055300 3400-EXIT.
+055400     EXIT.
+055500
+055600 3410-PRINT-ONE-DUP.
+055700     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+055800         PERFORM 4050-PRINT-HEADINGS THRU 4050-EXIT
+055900     END-IF.
+056000     MOVE WS-DUP-ID-X(WS-IDX) TO RPT-E-ID.
+056100     MOVE WS-DUP-NAME-X(WS-IDX) TO RPT-E-NAME.
+056200     MOVE "DUPLICATE WS-ID ON THE ROSTER" TO RPT-E-REASON.
+056300     WRITE PRINT-RECORD FROM RPT-EXCEPT-LINE
+056400         AFTER ADVANCING 1 LINE.
+056500     ADD 1 TO WS-LINE-COUNT.
+056600 3410-EXIT.
+056700     EXIT.
+056800
+056900*=============================================================*
+057000*  4000-PRINT-REPORT - LIST THE ROSTER IN TABLE ORDER           *
+057100*=============================================================*
+057200 4000-PRINT-REPORT.
+057300     MOVE ZERO TO WS-DETAIL-COUNT.
+057400     MOVE ZERO TO WS-SUM-GRADING.
+057500     MOVE ZERO TO WS-HIGH-GRADING.
+057600     MOVE 9999 TO WS-LOW-GRADING.
+057700     MOVE SPACES TO WS-HIGH-NAME.
+057800     MOVE SPACES TO WS-LOW-NAME.
+057900     MOVE "PLAYER ROSTER LISTING" TO WS-RPT-TITLE.
+058000     MOVE "ID   NAME         FIRSTNAME     GRADING"
+058100         TO WS-RPT-COLHDG.
+058200     PERFORM 4050-PRINT-HEADINGS THRU 4050-EXIT.
+058300     PERFORM 4100-PRINT-DETAIL THRU 4100-EXIT
+058400         VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TAB-COUNT.
+058500     PERFORM 4900-PRINT-TRAILER THRU 4900-EXIT.
+058600 4000-EXIT.
+058700     EXIT.
+058800
+058900*=============================================================*
+059000*  4050-PRINT-HEADINGS - STARTS A NEW PAGE FOR WHICHEVER       *
+059100*     SECTION IS RUNNING.  WS-RPT-TITLE AND WS-RPT-COLHDG ARE  *
+059200*     SET BY THE CALLER BEFORE THIS IS FIRST PERFORMED, AND    *
+059300*     STAY SET FOR ANY LATER PAGE BREAKS IN THE SAME SECTION.  *
+059400*=============================================================*
+059500 4050-PRINT-HEADINGS.
+059600     ADD 1 TO WS-PAGE-COUNT.
+059700     MOVE WS-RPT-TITLE TO RPT-H1-TITLE.
+059800     MOVE WS-RUN-DATE-ED TO RPT-H1-DATE.
+059900     MOVE WS-PAGE-COUNT TO RPT-H1-PAGE.
+060000     WRITE PRINT-RECORD FROM RPT-HEADING-1
+060100         AFTER ADVANCING PAGE.
+060200     MOVE WS-RPT-COLHDG TO RPT-H2-TEXT.
+060300     WRITE PRINT-RECORD FROM RPT-HEADING-2
+060400         AFTER ADVANCING 2 LINES.
+060500     WRITE PRINT-RECORD FROM RPT-BLANK-LINE
+060600         AFTER ADVANCING 1 LINE.
+060700     MOVE ZERO TO WS-LINE-COUNT.
+060800 4050-EXIT.
+060900     EXIT.
+061000
+061100 4100-PRINT-DETAIL.
+061200     IF WS-ID(WS-IDX) NOT > WS-RESTART-ID
+061300         GO TO 4100-EXIT
+061400     END-IF.
+061500     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+061600         PERFORM 4050-PRINT-HEADINGS THRU 4050-EXIT
+061700     END-IF.
+061800     MOVE WS-ID(WS-IDX) TO RPT-D-ID.
+061900     MOVE WS-NAME(WS-IDX) TO RPT-D-NAME.
+062000     MOVE WS-FIRSTNAME(WS-IDX) TO RPT-D-FIRSTNAME.
+062100     MOVE WS-GRADING(WS-IDX) TO RPT-D-GRADING.
+062200     WRITE PRINT-RECORD FROM RPT-DETAIL-LINE
+062300         AFTER ADVANCING 1 LINE.
+062400     ADD 1 TO WS-LINE-COUNT.
+062500     ADD 1 TO WS-DETAIL-COUNT.
+062600     MOVE WS-ID(WS-IDX) TO SX-ID.
+062700     MOVE WS-NAME(WS-IDX) TO SX-NAME.
+062800     MOVE WS-GRADING(WS-IDX) TO SX-GRADING.
+062900     WRITE SCORE-EXTRACT-RECORD.
+063000     MOVE WS-ID(WS-IDX) TO CK-LAST-ID.
+063100     REWRITE CHECKPOINT-RECORD.
+063200     IF WS-GRADING(WS-IDX) IS NOT NUMERIC
+063300         GO TO 4100-EXIT
+063400     END-IF.
+063500     MOVE WS-GRADING(WS-IDX) TO WS-GRAD-NUM.
+063600     ADD WS-GRAD-NUM TO WS-SUM-GRADING.
+063700     IF WS-GRAD-NUM > WS-HIGH-GRADING
+063800         MOVE WS-GRAD-NUM TO WS-HIGH-GRADING
+063900         MOVE WS-NAME(WS-IDX) TO WS-HIGH-NAME
+064000     END-IF.
+064100     IF WS-GRAD-NUM < WS-LOW-GRADING
+064200         MOVE WS-GRAD-NUM TO WS-LOW-GRADING
+064300         MOVE WS-NAME(WS-IDX) TO WS-LOW-NAME
+064400     END-IF.
+064500 4100-EXIT.
+064600     EXIT.
+064700
+064800 4900-PRINT-TRAILER.
+064900     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+065000         PERFORM 4050-PRINT-HEADINGS THRU 4050-EXIT
+065100     END-IF.
+065200     WRITE PRINT-RECORD FROM RPT-BLANK-LINE
+065300         AFTER ADVANCING 1 LINE.
+065400     MOVE SPACES TO RPT-TRAILER-LINE.
+065500     MOVE "ROSTER SUMMARY" TO RPT-T-TEXT.
+065600     WRITE PRINT-RECORD FROM RPT-TRAILER-LINE
+065700         AFTER ADVANCING 1 LINE.
+065800     IF WS-RESTART-ID NOT = SPACES
+065900         MOVE SPACES TO RPT-TRAILER-LINE
+066000         MOVE "PARTIAL - RESTARTED" TO RPT-T-TEXT
+066100         WRITE PRINT-RECORD FROM RPT-TRAILER-LINE
+066200             AFTER ADVANCING 1 LINE
+066300         ADD 1 TO WS-LINE-COUNT
+066400     END-IF.
+066500     MOVE WS-DETAIL-COUNT TO WS-EDIT-NUM.
+066600     MOVE SPACES TO RPT-TRAILER-LINE.
+066700     MOVE "RECORDS PROCESSED" TO RPT-T-TEXT.
+066800     MOVE WS-EDIT-NUM TO RPT-T-NUM.
+066900     WRITE PRINT-RECORD FROM RPT-TRAILER-LINE
+067000         AFTER ADVANCING 1 LINE.
+067100     MOVE WS-SUM-GRADING TO WS-EDIT-NUM.
+067200     MOVE SPACES TO RPT-TRAILER-LINE.
+067300     MOVE "SUM OF GRADING" TO RPT-T-TEXT.
+067400     MOVE WS-EDIT-NUM TO RPT-T-NUM.
+067500     WRITE PRINT-RECORD FROM RPT-TRAILER-LINE
+067600         AFTER ADVANCING 1 LINE.
+067700     MOVE WS-HIGH-GRADING TO WS-EDIT-NUM.
+067800     MOVE SPACES TO RPT-TRAILER-LINE.
+067900     MOVE "HIGH GRADING" TO RPT-T-TEXT.
+068000     MOVE WS-EDIT-NUM TO RPT-T-NUM.
+068100     MOVE WS-HIGH-NAME TO RPT-T-NAME.
+068200     WRITE PRINT-RECORD FROM RPT-TRAILER-LINE
+068300         AFTER ADVANCING 1 LINE.
+068400     MOVE WS-LOW-GRADING TO WS-EDIT-NUM.
+068500     MOVE SPACES TO RPT-TRAILER-LINE.
+068600     MOVE "LOW GRADING" TO RPT-T-TEXT.
+068700     MOVE WS-EDIT-NUM TO RPT-T-NUM.
+068800     MOVE WS-LOW-NAME TO RPT-T-NAME.
+068900     WRITE PRINT-RECORD FROM RPT-TRAILER-LINE
+069000         AFTER ADVANCING 1 LINE.
+069100     ADD 6 TO WS-LINE-COUNT.
+069200 4900-EXIT.
+069300     EXIT.
+069400
+069500*=============================================================*
+069600*  5000-PRINT-LEADERBOARD - STANDINGS RANKED BY GRADING, HIGH  *
+069700*                           TO LOW.  5110-RELEASE-DETAIL SKIPS  *
+069800*                           ANY ENTRY THAT FAILS THE SAME       *
+069900*                           NUMERIC/RANGE EDIT AS 3100-VALIDATE-*
+070000*                           ENTRY, SO A BAD GRADING CANNOT SORT *
+070100*                           ABOVE LEGITIMATE STANDINGS.          
+070200*=============================================================*
+070300 5000-PRINT-LEADERBOARD.
+070400     MOVE "LEADERBOARD - BY GRADING" TO WS-RPT-TITLE.
+070500     MOVE "RANK ID   NAME         FIRSTNAME     GRADING"
+070600         TO WS-RPT-COLHDG.
+070700     PERFORM 4050-PRINT-HEADINGS THRU 4050-EXIT.
+070800     SORT WS-RANK-SORT
+070900         ON DESCENDING KEY SD-GRADING
+071000         INPUT PROCEDURE IS 5100-SORT-INPUT THRU 5100-EXIT
+071100         OUTPUT PROCEDURE IS 5200-SORT-OUTPUT THRU 5200-EXIT.
+071200 5000-EXIT.
+071300     EXIT.
+071400
+071500 5100-SORT-INPUT.
+071600     PERFORM 5110-RELEASE-DETAIL THRU 5110-EXIT
+071700         VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TAB-COUNT.
+071800 5100-EXIT.
+071900     EXIT.
+072000
+072100 5110-RELEASE-DETAIL.
+072200     IF WS-GRADING(WS-IDX) IS NOT NUMERIC
+072300         GO TO 5110-EXIT
+072400     END-IF.
+072500     MOVE WS-GRADING(WS-IDX) TO WS-GRAD-NUM.
+072600     IF WS-GRAD-NUM < WS-GRAD-MIN OR WS-GRAD-NUM > WS-GRAD-MAX
+072700         GO TO 5110-EXIT
+072800     END-IF.
+072900     MOVE WS-GRADING(WS-IDX) TO SD-GRADING.
+073000     MOVE WS-ID(WS-IDX) TO SD-ID.
+073100     MOVE WS-NAME(WS-IDX) TO SD-NAME.
+073200     MOVE WS-FIRSTNAME(WS-IDX) TO SD-FIRSTNAME.
+073300     RELEASE SD-RANK-RECORD.
+073400 5110-EXIT.
+073500     EXIT.
+073600
+073700 5200-SORT-OUTPUT.
+073800     MOVE ZERO TO WS-RANK.
+073900     MOVE "N" TO WS-SORT-SW.
+074000     PERFORM 5205-RETURN-RECORD THRU 5205-EXIT.
+074100     PERFORM 5210-PRINT-RANKED THRU 5210-EXIT
+074200         UNTIL WS-SORT-EOF.
+074300 5200-EXIT.
+074400     EXIT.
+074500
+074600 5205-RETURN-RECORD.
+074700     RETURN WS-RANK-SORT
+074800         AT END
+074900             SET WS-SORT-EOF TO TRUE
+075000     END-RETURN.
+075100 5205-EXIT.
+075200     EXIT.
+075300
+075400 5210-PRINT-RANKED.
+075500     ADD 1 TO WS-RANK.
+075600     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+075700         PERFORM 4050-PRINT-HEADINGS THRU 4050-EXIT
+075800     END-IF.
+075900     MOVE WS-RANK TO RPT-R-RANK.
+076000     MOVE SD-ID TO RPT-R-ID.
+076100     MOVE SD-NAME TO RPT-R-NAME.
+076200     MOVE SD-FIRSTNAME TO RPT-R-FIRSTNAME.
+076300     MOVE SD-GRADING TO RPT-R-GRADING.
+076400     WRITE PRINT-RECORD FROM RPT-RANK-LINE
+076500         AFTER ADVANCING 1 LINE.
+076600     ADD 1 TO WS-LINE-COUNT.
+076700     PERFORM 5205-RETURN-RECORD THRU 5205-EXIT.
+076800 5210-EXIT.
+076900     EXIT.
+077000
+077100*=============================================================*
+077200*  9000-TERMINATE - CLOSE FILES AND SET THE RETURN CODE.  THE   *
+077300*     RC TEST IS MADE BEFORE THE CHECKPOINT IS RESET SO A       *
+077400*     RESTART THAT SKIPPED 3000-VALIDATE-ROSTER STILL REPORTS   *
+077500*     THE EXCEPTION OUTCOME CK-EXCEPT-FOUND/CK-DUP-FOUND        *
+077600*     CARRIED FORWARD FROM THE RUN THAT ACTUALLY FOUND IT.      *
+077700*=============================================================*
+077800 9000-TERMINATE.
+077900     IF WS-EXCEPT-COUNT > ZERO OR WS-DUP-COUNT > ZERO
+078000             OR CK-EXCEPT-YES OR CK-DUP-YES
+078100         MOVE 4 TO RETURN-CODE
+078200     ELSE
+078300         MOVE ZERO TO RETURN-CODE
+078400     END-IF.
+078500     MOVE SPACES TO CK-LAST-ID.
+078600     SET CK-VALID-NO TO TRUE.
+078700     SET CK-LDR-NO TO TRUE.
+078800     SET CK-EXCEPT-NO TO TRUE.
+078900     SET CK-DUP-NO TO TRUE.
+079000     REWRITE CHECKPOINT-RECORD.
+079100     CLOSE CHECKPOINT-FILE.
+079200     CLOSE PLAYER-MASTER.
+079300     CLOSE PRINT-FILE.
+079400     CLOSE SCORE-EXTRACT.
+079500 9000-EXIT.
+079600     EXIT.
+079700
+079800
+079900
+080000
+080100
+080200
+080300
+080400
+080500
+080600
+080700
+080800
