@@ -0,0 +1,58 @@
+//TABLERUN JOB (ACCTNO),'PLAYER ROSTER',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*=============================================================*
+//*  TABLERUN - NIGHTLY PLAYER ROSTER RUN.                       *
+//*                                                               *
+//*  STEP10 APPLIES THE DAY'S ADD/CHANGE/DELETE TRANSACTIONS TO  *
+//*         PLYMAST.  A REJECTED TRANSACTION SETS RC=4 BUT DOES  *
+//*         NOT STOP THE RUN - THE REJECTS ARE ON STEP10'S       *
+//*         SYSOUT FOR OPERATIONS TO REVIEW.                     *
+//*  STEP20 LISTS THE ROSTER, PRINTS THE LEADERBOARD, AND WRITES *
+//*         THE SCORING-SYSTEM EXTRACT.  TABLE CHECKS ITS OWN    *
+//*         PROGRESS AGAINST CKPTFILE, SO IF STEP20 FAILS IT CAN *
+//*         BE RESUBMITTED ON ITS OWN (JES3 RESTART, OR JES2     *
+//*         RESTART=STEP20 ON THE JOB CARD) AND IT WILL PICK UP  *
+//*         AFTER THE LAST WS-ID IT SUCCESSFULLY LISTED INSTEAD  *
+//*         OF REPROCESSING THE WHOLE ROSTER.  STEP20 IS SKIPPED *
+//*         OUTRIGHT IF STEP10 ABENDED (RC>=8).                  *
+//*---------------------------------------------------------------
+//*  DATE-WRIT  BY   DESCRIPTION                                 *
+//*  08/09/26   JPM  ORIGINAL                                    *
+//*  08/09/26   JPM  COND CORRECTED TO (8,GE,STEP10) - THE       *
+//*                  ORIGINAL (8,LT,STEP10) BYPASSED STEP20 ON   *
+//*                  EVERY NORMAL NIGHT AND ONLY RAN IT AFTER A  *
+//*                  SEVERE STEP10 FAILURE, BACKWARDS FROM THE   *
+//*                  INTENT ABOVE.  RPTOUT AND SCOREXT ARE NOW   *
+//*                  CATALOGED DATASETS OPENED DISP=OLD, NOT     *
+//*                  SYSOUT/DISP=MOD - TABLE'S OWN OPEN OUTPUT   *
+//*                  VS. OPEN EXTEND DECIDES WHETHER A GIVEN     *
+//*                  NIGHT TRUNCATES OR CONTINUES A RESTART, AND *
+//*                  THAT ONLY WORKS IF THE JCL DISPOSITION      *
+//*                  ISN'T ALREADY FORCING END-OF-DATA          *
+//*                  POSITIONING (MOD) OR HANDING TABLE A FRESH, *
+//*                  EMPTY SPOOL DATASET EACH EXECUTION (SYSOUT).*
+//*                  BOTH DATASETS ARE ALLOCATED ONCE, OUTSIDE   *
+//*                  THIS WRAPPER, BEFORE THE FIRST NIGHTLY RUN. *
+//*                  CKPTFILE (BELOW) MUST LIKEWISE BE DEFINED   *
+//*                  ONCE VIA IDCAMS DEFINE CLUSTER BEFORE THE   *
+//*                  FIRST RUN - DISP=SHR CANNOT ALLOCATE A      *
+//*                  CLUSTER THAT WAS NEVER DEFINED, SO TABLE'S  *
+//*                  OWN OPEN-OUTPUT-IF-MISSING LOGIC ONLY EVER  *
+//*                  SEES A RECORD MISSING FROM AN ALREADY-      *
+//*                  DEFINED CLUSTER, NOT A MISSING CLUSTER.     *
+//*=============================================================*
+//STEP10   EXEC PGM=TABLEMNT
+//STEPLIB  DD DSN=PROD.PLYRSYS.LOADLIB,DISP=SHR
+//PLYMAST  DD DSN=PROD.PLYRSYS.PLYMAST,DISP=SHR
+//TRANIN   DD DSN=PROD.PLYRSYS.TRANIN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP20   EXEC PGM=TABLE,COND=(8,GE,STEP10)
+//STEPLIB  DD DSN=PROD.PLYRSYS.LOADLIB,DISP=SHR
+//PLYMAST  DD DSN=PROD.PLYRSYS.PLYMAST,DISP=SHR
+//RPTOUT   DD DSN=PROD.PLYRSYS.RPTOUT,DISP=(OLD,CATLG,CATLG)
+//SCOREXT  DD DSN=PROD.PLYRSYS.SCOREXT,DISP=(OLD,CATLG,CATLG)
+//CKPTFILE DD DSN=PROD.PLYRSYS.CKPTFILE,DISP=SHR
+//SRTWORK  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SRTWORK2 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
