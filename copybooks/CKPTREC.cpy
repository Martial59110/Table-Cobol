@@ -0,0 +1,42 @@
+      *=============================================================*
+      *  CKPTREC.CPY                                                 *
+      *  CHECKPOINT RECORD FOR TABLE - A SINGLE KEYED RECORD         *
+      *  HOLDING THE LAST WS-ID SUCCESSFULLY LISTED, SO A RUN THAT   *
+      *  DIES PARTWAY CAN RESTART PAST WHAT IT ALREADY PROCESSED     *
+      *  INSTEAD OF REPROCESSING THE WHOLE ROSTER.  CK-VALID-DONE    *
+      *  AND CK-LDR-DONE MARK THE EXCEPTION-REPORTING AND            *
+      *  LEADERBOARD PASSES COMPLETE FOR THIS CHECKPOINT LIFETIME -  *
+      *  THOSE PASSES ALWAYS COVER THE WHOLE ROSTER IN ONE SHOT, SO  *
+      *  THEY CAN ONLY BE SKIPPED OUTRIGHT ON A RESTART, NOT RESUMED *
+      *  PARTWAY THE WAY THE DETAIL LISTING IS.  CK-EXCEPT-FOUND AND *
+      *  CK-DUP-FOUND CARRY THE GRADING/DUPLICATE EXCEPTION OUTCOME  *
+      *  OF THAT COMPLETED VALIDATE PASS FORWARD TO 9000-TERMINATE'S *
+      *  RETURN-CODE TEST ON A RESTART, SINCE THE IN-MEMORY COUNTERS *
+      *  THAT TEST NORMALLY USES ARE BACK AT ZERO WHEN THE PASS IS   *
+      *  SKIPPED.                                                    *
+      *---------------------------------------------------------------
+      *  DATE-WRIT  BY   DESCRIPTION                                 *
+      *  08/09/26   JPM  ORIGINAL                                    *
+      *  08/09/26   JPM  ADDED CK-VALID-DONE/CK-LDR-DONE SO A        *
+      *                  RESTART DOESN'T APPEND A SECOND COPY OF THE *
+      *                  EXCEPTION REPORTS OR THE LEADERBOARD ON TOP *
+      *                  OF WHAT THE FAILED RUN ALREADY WROTE        *
+      *  08/09/26   JPM  ADDED CK-EXCEPT-FOUND/CK-DUP-FOUND SO A     *
+      *                  RESTART THAT SKIPS THE VALIDATE PASS STILL  *
+      *                  REPORTS A MEANINGFUL RETURN CODE            *
+      *=============================================================*
+       01  CHECKPOINT-RECORD.
+           05  CK-KEY              PIC X(04).
+           05  CK-LAST-ID          PIC X(04).
+           05  CK-VALID-DONE       PIC X(01).
+               88  CK-VALID-YES        VALUE "Y".
+               88  CK-VALID-NO         VALUE "N".
+           05  CK-LDR-DONE         PIC X(01).
+               88  CK-LDR-YES          VALUE "Y".
+               88  CK-LDR-NO           VALUE "N".
+           05  CK-EXCEPT-FOUND     PIC X(01).
+               88  CK-EXCEPT-YES       VALUE "Y".
+               88  CK-EXCEPT-NO        VALUE "N".
+           05  CK-DUP-FOUND        PIC X(01).
+               88  CK-DUP-YES          VALUE "Y".
+               88  CK-DUP-NO           VALUE "N".
