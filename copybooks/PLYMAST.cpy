@@ -0,0 +1,14 @@
+      *=============================================================*
+      *  PLYMAST.CPY                                                 *
+      *  PLAYER-MASTER RECORD LAYOUT.  ONE ENTRY PER ROSTER PLAYER,  *
+      *  KEYED ON WS-ID.  SHARED BY table AND tablemnt SO THE FILE   *
+      *  LAYOUT ONLY HAS TO CHANGE IN ONE PLACE.                     *
+      *---------------------------------------------------------------
+      *  DATE-WRIT  BY   DESCRIPTION                                 *
+      *  08/09/26   JPM  ORIGINAL - REPLACES TEST-DONNEE VALUE LIST  *
+      *=============================================================*
+       01  MR-MASTER-RECORD.
+           05  MR-ID              PIC X(04).
+           05  MR-NAME            PIC X(12).
+           05  MR-FIRSTNAME       PIC X(13).
+           05  MR-GRADING         PIC X(04).
