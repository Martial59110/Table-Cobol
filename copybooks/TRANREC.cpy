@@ -0,0 +1,19 @@
+      *=============================================================*
+      *  TRANREC.CPY                                                 *
+      *  ROSTER MAINTENANCE TRANSACTION RECORD.  TR-CODE IS ONE OF   *
+      *  "A" (ADD), "C" (CHANGE) OR "D" (DELETE).  ON A CHANGE, ANY  *
+      *  FIELD LEFT BLANK ON THE TRANSACTION IS LEFT UNCHANGED ON    *
+      *  THE MASTER.                                                 *
+      *---------------------------------------------------------------
+      *  DATE-WRIT  BY   DESCRIPTION                                 *
+      *  08/09/26   JPM  ORIGINAL                                    *
+      *=============================================================*
+       01  TR-TRANSACTION-RECORD.
+           05  TR-CODE            PIC X(01).
+               88  TR-ADD             VALUE "A".
+               88  TR-CHANGE          VALUE "C".
+               88  TR-DELETE          VALUE "D".
+           05  TR-ID              PIC X(04).
+           05  TR-NAME            PIC X(12).
+           05  TR-FIRSTNAME       PIC X(13).
+           05  TR-GRADING         PIC X(04).
