@@ -0,0 +1,13 @@
+      *=============================================================*
+      *  SCOREXT.CPY                                                 *
+      *  DOWNSTREAM EXTRACT RECORD FOR THE SCORING/PAYOUT SYSTEM -   *
+      *  ONE RECORD PER WS-TABLEAU ENTRY, WRITTEN BY TABLE AS THE    *
+      *  ROSTER IS LISTED.                                            *
+      *---------------------------------------------------------------
+      *  DATE-WRIT  BY   DESCRIPTION                                 *
+      *  08/09/26   JPM  ORIGINAL                                    *
+      *=============================================================*
+       01  SCORE-EXTRACT-RECORD.
+           05  SX-ID               PIC X(04).
+           05  SX-NAME             PIC X(12).
+           05  SX-GRADING          PIC X(04).
