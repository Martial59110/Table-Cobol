@@ -0,0 +1,18 @@
+      *=============================================================*
+      *  PLYTAB.CPY                                                  *
+      *  IN-MEMORY ROSTER TABLE, LOADED FROM PLAYER-MASTER AT        *
+      *  STARTUP.  WS-TAB-COUNT DRIVES THE OCCURS DEPENDING ON SO    *
+      *  THE ROSTER IS NOT CAPPED AT ANY ARBITRARY HEAD COUNT.       *
+      *---------------------------------------------------------------
+      *  DATE-WRIT  BY   DESCRIPTION                                 *
+      *  08/09/26   JPM  ORIGINAL - REPLACES OCCURS 10 TIMES TABLE   *
+      *=============================================================*
+       01  WS-ROSTER-TABLE.
+           03  WS-TAB-COUNT       PIC 9(03) COMP VALUE ZERO.
+           03  WS-TABLEAU OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-TAB-COUNT
+                   INDEXED BY WS-TAB-NDX.
+               05  WS-ID          PIC X(04).
+               05  WS-NAME        PIC X(12).
+               05  WS-FIRSTNAME   PIC X(13).
+               05  WS-GRADING     PIC X(04).
