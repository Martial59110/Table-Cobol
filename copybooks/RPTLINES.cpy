@@ -0,0 +1,62 @@
+      *=============================================================*
+      *  RPTLINES.CPY                                                *
+      *  PRINT LINE LAYOUTS FOR THE PLAYER ROSTER REPORT.  ONE       *
+      *  HEADING PAIR IS SHARED BY EVERY SECTION (ROSTER LISTING,    *
+      *  GRADING EXCEPTIONS, LEADERBOARD) - THE CALLER MOVES THE     *
+      *  SECTION TITLE AND COLUMN HEADINGS BEFORE THE PAGE BREAK.    *
+      *---------------------------------------------------------------
+      *  DATE-WRIT  BY   DESCRIPTION                                 *
+      *  08/09/26   JPM  ORIGINAL - REPLACES DISPLAY-ONLY OUTPUT     *
+      *=============================================================*
+       01  RPT-HEADING-1.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-H1-TITLE        PIC X(30) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(09) VALUE "RUN DATE ".
+           05  RPT-H1-DATE         PIC X(08) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE "PAGE ".
+           05  RPT-H1-PAGE         PIC ZZZ9.
+
+       01  RPT-HEADING-2.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-H2-TEXT         PIC X(60) VALUE SPACES.
+
+       01  RPT-BLANK-LINE          PIC X(01) VALUE SPACE.
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-D-ID            PIC X(04).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-D-NAME          PIC X(12).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-D-FIRSTNAME     PIC X(13).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-D-GRADING       PIC X(04).
+
+       01  RPT-RANK-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-R-RANK          PIC ZZZ9.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-R-ID            PIC X(04).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-R-NAME          PIC X(12).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-R-FIRSTNAME     PIC X(13).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-R-GRADING       PIC X(04).
+
+       01  RPT-EXCEPT-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-E-ID            PIC X(04).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-E-NAME          PIC X(12).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RPT-E-REASON        PIC X(36) VALUE SPACES.
+
+       01  RPT-TRAILER-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  RPT-T-TEXT          PIC X(20) VALUE SPACES.
+           05  RPT-T-NUM           PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  RPT-T-NAME          PIC X(12) VALUE SPACES.
